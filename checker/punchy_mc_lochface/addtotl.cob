@@ -0,0 +1,63 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADDTOTL.
+000300 AUTHOR. J. HALVORSEN.
+000400 INSTALLATION. DATA CENTER OPERATIONS.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*  DATE        INIT  DESCRIPTION
+001100*  ----------  ----  ---------------------------------------------
+001200*  08/08/2026  JH    ORIGINAL VERSION.  PULLED THE ADDITION OUT OF
+001300*                    ADDBATCH INTO ITS OWN CALLABLE SUBPROGRAM SO
+001400*                    WE COMPILE ONCE AND CALL IT REPEATEDLY
+001500*                    INSTEAD OF REGENERATING AND RECOMPILING A NEW
+001600*                    PROGRAM-ID FOR EVERY TRANSACTION PAIR.
+001700*  08/08/2026  JH    SUMS THE WHOLE LDG-AMOUNT-TABLE (AS MANY
+001800*                    ENTRIES AS LDG-AMOUNT-COUNT SAYS ARE IN USE)
+001900*                    INSTEAD OF JUST TWO FIXED ADDENDS.
+002000*----------------------------------------------------------------
+002100* SUMS THE FIRST LDG-AMOUNT-COUNT ENTRIES OF LDG-AMOUNT-TABLE
+002200* INTO LDG-TOTAL (SEE LEDGER.CPY) AND RETURNS Y/N IN
+002300* LNK-SIZE-ERROR-FLAG SO THE CALLER CAN FLAG A RECORD THAT
+002400* OVERFLOWED INSTEAD OF TRUSTING A SILENTLY TRUNCATED TOTAL.
+002500*----------------------------------------------------------------
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. GENERIC.
+002900 OBJECT-COMPUTER. GENERIC.
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200* SUBSCRIPT INTO LDG-AMOUNT-TABLE.
+003300 77  ATL-INDEX                  PIC 9(02) COMP.
+003400 LINKAGE SECTION.
+003500* LDG-AMOUNT-COUNT, LDG-AMOUNT-TABLE AND LDG-TOTAL - SEE LEDGER.
+003600 COPY LEDGER.
+003700* "Y" IF THE ADD OVERFLOWED LDG-TOTAL, "N" OTHERWISE.
+003800 01  LNK-SIZE-ERROR-FLAG        PIC X(01).
+003900 PROCEDURE DIVISION USING LEDGER-RECORD, LNK-SIZE-ERROR-FLAG.
+004000*================================================================
+004100* 0000-ADDTOTL - SUM THE LDG-AMOUNT-COUNT ENTRIES OF
+004200* LDG-AMOUNT-TABLE THAT ARE IN USE INTO LDG-TOTAL, GUARDING
+004300* AGAINST OVERFLOW.
+004400*================================================================
+004500 0000-ADDTOTL.
+004600     MOVE "N" TO LNK-SIZE-ERROR-FLAG.
+004700     MOVE ZERO TO LDG-TOTAL.
+004800     PERFORM 0010-SUM-ONE-AMOUNT THRU 0010-EXIT
+004900         VARYING ATL-INDEX FROM 1 BY 1
+005000         UNTIL ATL-INDEX > LDG-AMOUNT-COUNT.
+005100     GOBACK.
+005200*----------------------------------------------------------------
+005300* 0010-SUM-ONE-AMOUNT - ADD ONE TABLE ENTRY, ROUNDED, INTO
+005400* LDG-TOTAL.
+005500*----------------------------------------------------------------
+005600 0010-SUM-ONE-AMOUNT.
+005700     ADD LDG-AMOUNT (ATL-INDEX) TO LDG-TOTAL
+005800         ROUNDED
+005900         ON SIZE ERROR
+006000             MOVE "Y" TO LNK-SIZE-ERROR-FLAG
+006100     END-ADD.
+006200 0010-EXIT.
+006300     EXIT.
