@@ -1,8 +1,472 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. {{name}}.
-       DATA DIVISION. WORKING-STORAGE SECTION. 01 FOO.
-       05 {{var1}} PIC 9(4) VALUE {{val1}}.
-       05 {{var2}} PIC 9(4) VALUE {{val2}}.
-       PROCEDURE DIVISION. BEGIN.
-       ADD {{var1}} TO {{var2}}.
-       DISPLAY {{var2}}. STOP RUN.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADDBATCH.
+000300 AUTHOR. J. HALVORSEN.
+000400 INSTALLATION. DATA CENTER OPERATIONS.
+000500 DATE-WRITTEN. 01/05/1987.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000*  DATE        INIT  DESCRIPTION
+001100*  ----------  ----  ---------------------------------------------
+001200*  01/05/1987  JH    ORIGINAL VERSION.  ONE HARD-CODED PAIR OF
+001300*                    AMOUNTS PER COMPILED COPY, RECOMPILED FOR
+001400*                    EVERY JOB.
+001500*  08/08/2026  JH    REWORKED BEGIN TO READ A WHOLE DECK OF
+001600*                    TRANSACTION PAIRS FROM CARD-FILE INSTEAD OF
+001700*                    RECOMPILING THIS PROGRAM FOR EVERY JOB.
+001800*  08/08/2026  JH    WIDENED THE AMOUNT FIELDS TO PIC 9(08) AND
+001900*                    ADDED ON SIZE ERROR CHECKING TO THE ADD SO A
+002000*                    RECORD THAT OVERFLOWS IS FLAGGED INSTEAD OF
+002100*                    SILENTLY TRUNCATED.
+002200*  08/08/2026  JH    SWITCHED TO THE SHARED LEDGER-RECORD LAYOUT
+002300*                    (COPY LEDGER) SO REPORTING AND RECONCILIATION
+002400*                    PROGRAMS CAN AGREE ON FIELD NAMES WITH THIS
+002500*                    PROGRAM'S OUTPUT.
+002600*  08/08/2026  JH    ADDED A RUNNING CONTROL TOTAL ACROSS THE
+002700*                    WHOLE BATCH, PRINTED AT END-OF-JOB SO THE
+002800*                    RUN CAN BE BALANCED AGAINST THE EXTERNAL
+002900*                    CONTROL CARD.
+003000*  08/08/2026  JH    ADDED REPORT-FILE - A PRINTED LISTING WITH A
+003100*                    PAGE HEADER AND ONE DETAIL LINE PER ADDITION
+003200*                    - SO THE FILE ROOM HAS A DURABLE COPY OF
+003300*                    EVERY BATCH INSTEAD OF JUST CONSOLE
+003400*                    SCROLLBACK.
+003500*  08/08/2026  JH    ADDED A NUMERIC CLASS TEST ON THE CARD
+003600*                    AMOUNTS SO A MIS-PUNCHED CARD IS REJECTED
+003700*                    CLEANLY INSTEAD OF BLOWING UP THE ADD.
+003800*  08/08/2026  JH    CHANGED THE AMOUNT FIELDS TO SIGNED, TWO-
+003900*                    DECIMAL PIC S9(7)V99 (SEE LEDGER.CPY) AND
+004000*                    ADDED ROUNDED TO THE ADD SO REAL DEBIT/
+004100*                    CREDIT LEDGER AMOUNTS CAN BE RUN THROUGH
+004200*                    THIS PROGRAM.
+004300*  08/08/2026  JH    ADDED A CHECKPOINT FILE, WRITTEN EVERY
+004400*                    PCH-CHECKPOINT-INTERVAL CARDS, AND A RESTART
+004500*                    PARAGRAPH THAT READS IT BACK ON STARTUP SO AN
+004600*                    ABORTED OVERNIGHT DECK RESUMES INSTEAD OF
+004700*                    RERUNNING FROM CARD ONE.
+004800*  08/08/2026  JH    MOVED THE ADDITION ITSELF OUT TO THE ADDTOTL
+004900*                    SUBPROGRAM (CALLED WITH LEDGER-RECORD) SO
+005000*                    THIS DRIVER NO LONGER NEEDS TO CARRY THE ADD
+005100*                    LOGIC INLINE.
+005200*  08/08/2026  JH    REPLACED THE FIXED TWO-AMOUNT CARD LAYOUT
+005300*                    WITH A COUNT FIELD AND AN OCCURS TABLE OF UP
+005400*                    TO 10 AMOUNTS SO ONE CARD CAN CARRY A WHOLE
+005500*                    DEPARTMENT'S DAILY LIST.  THE DECK OUTGREW
+005600*                    THE ORIGINAL 80-COLUMN CARD IMAGE.
+005700*  08/08/2026  JH    A RESTART THAT DIDN'T LAND EXACTLY ON A
+005800*                    CHECKPOINT BOUNDARY WAS RE-WRITING DETAIL
+005900*                    LINES FOR CARDS REPORT-FILE ALREADY HAD.
+006000*                    THE CHECKPOINT NOW ALSO RECORDS HOW MANY
+006100*                    LINES REPORT-FILE HELD AT THAT POINT, AND A
+006200*                    RESTART TRIMS REPORT-FILE BACK TO THAT LINE
+006300*                    BEFORE RESUMING SO THE TWO STAY IN STEP.
+006400*----------------------------------------------------------------
+006500 ENVIRONMENT DIVISION.
+006600 CONFIGURATION SECTION.
+006700 SOURCE-COMPUTER. GENERIC.
+006800 OBJECT-COMPUTER. GENERIC.
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT CARD-FILE ASSIGN TO "CARDIN"
+007200         ORGANIZATION IS SEQUENTIAL.
+007300     SELECT REPORT-FILE ASSIGN TO "PRTOUT"
+007400         ORGANIZATION IS LINE SEQUENTIAL.
+007500     SELECT REPORT-SCRATCH-FILE ASSIGN TO "PRTSCRA"
+007600         ORGANIZATION IS LINE SEQUENTIAL.
+007700     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFIL"
+007800         ORGANIZATION IS SEQUENTIAL
+007900         FILE STATUS IS PCH-CKP-FILE-STATUS.
+008000 DATA DIVISION.
+008100 FILE SECTION.
+008200*----------------------------------------------------------------
+008300* CARD-FILE - ONE CARD IMAGE PER TRANSACTION, CARRYING A LIST OF
+008400* UP TO 10 AMOUNTS TO BE SUMMED.  EACH AMOUNT IS SIGNED, TWO-
+008500* DECIMAL CURRENCY PUNCHED WITH A LEADING SEPARATE SIGN
+008600* CHARACTER (+ OR -).
+008700* COLUMNS   1-  2  COUNT OF AMOUNTS IN USE (01 THRU 10)
+008800* COLUMNS   3-102  10 AMOUNTS, 10 COLUMNS EACH (SIGN, 7 DIGITS,
+008900*                  2 DECIMALS), ONLY THE FIRST -COUNT- ARE USED
+009000* COLUMNS 103-120  UNUSED
+009100*----------------------------------------------------------------
+009200 FD  CARD-FILE
+009300     LABEL RECORDS ARE STANDARD
+009400     RECORD CONTAINS 120 CHARACTERS.
+009500 01  CARD-RECORD.
+009600     05  CARD-AMOUNT-COUNT      PIC 9(02).
+009700     05  CARD-AMOUNT-TABLE OCCURS 10 TIMES.
+009800         10  CARD-AMOUNT          PIC S9(7)V99
+009900             SIGN LEADING SEPARATE.
+010000     05  FILLER                 PIC X(18).
+010100*----------------------------------------------------------------
+010200* REPORT-FILE - THE PRINTED LISTING FOR THE FILE ROOM.  COLUMN 1
+010300* OF EACH LINE IS ASA CARRIAGE CONTROL ("1" = NEW PAGE,
+010400* " " = SINGLE SPACE).
+010500*----------------------------------------------------------------
+010600 FD  REPORT-FILE
+010700     LABEL RECORDS ARE STANDARD
+010800     RECORD CONTAINS 133 CHARACTERS.
+010900 01  REPORT-LINE                PIC X(133).
+011000*----------------------------------------------------------------
+011100* REPORT-SCRATCH-FILE - WORK FILE 1070-TRIM-REPORT USES TO CUT
+011200* REPORT-FILE BACK TO ITS LAST-CHECKPOINTED LENGTH ON A RESTART.
+011300*----------------------------------------------------------------
+011400 FD  REPORT-SCRATCH-FILE
+011500     LABEL RECORDS ARE STANDARD
+011600     RECORD CONTAINS 133 CHARACTERS.
+011700 01  REPORT-SCRATCH-LINE         PIC X(133).
+011800*----------------------------------------------------------------
+011900* CHECKPOINT-FILE - ONE RECORD WRITTEN EVERY PCH-CHECKPOINT-
+012000* INTERVAL CARDS.  THE LAST RECORD IN THE FILE IS THE MOST
+012100* RECENT CHECKPOINT; 1050-RESTART READS THROUGH TO IT AT
+012200* STARTUP.  CKP-REPORT-LINE-COUNT IS HOW MANY LINES REPORT-FILE
+012300* HELD AT THAT MOMENT, SO A RESTART CAN TRIM BACK TO IT.
+012400*----------------------------------------------------------------
+012500 FD  CHECKPOINT-FILE
+012600     LABEL RECORDS ARE STANDARD.
+012700 01  CHECKPOINT-RECORD.
+012800     05  CKP-RECORD-COUNT       PIC 9(06).
+012900     05  CKP-CONTROL-TOTAL      PIC S9(9)V99.
+013000     05  CKP-REPORT-LINE-COUNT  PIC 9(08).
+013100 WORKING-STORAGE SECTION.
+013200* NUMBER OF CARDS BETWEEN CHECKPOINTS.
+013300 77  PCH-CHECKPOINT-INTERVAL PIC 9(04) VALUE 50.
+013400* WORK FIELDS FOR THE CHECKPOINT-INTERVAL TEST.
+013500 77  PCH-CKP-QUOTIENT        PIC 9(06) COMP.
+013600 77  PCH-CKP-REMAINDER       PIC 9(04) COMP.
+013700* FILE STATUS FOR CHECKPOINT-FILE - "35" (FILE NOT FOUND) ON
+013800* OPEN INPUT SIMPLY MEANS THIS IS THE FIRST RUN OF THE DECK.
+013900 01  PCH-CKP-FILE-STATUS     PIC X(02).
+014000* SUBSCRIPT INTO CARD-AMOUNT-TABLE / LDG-AMOUNT-TABLE.
+014100 77  PCH-AMOUNT-INDEX        PIC 9(02) COMP.
+014200* LEDGER-RECORD (LDG-AMOUNT-COUNT, LDG-AMOUNT-TABLE, LDG-TOTAL)
+014300* HOLDS THE TRANSACTION CURRENTLY BEING PROCESSED.  SEE
+014400* LEDGER.CPY.
+014500 COPY LEDGER.
+014600* COUNTS, SWITCHES AND THE RUNNING CONTROL TOTAL FOR THE BATCH.
+014700 01  PCH-COUNTERS.
+014800     05  PCH-RECORD-COUNT       PIC 9(06) COMP VALUE ZERO.
+014900     05  PCH-CONTROL-TOTAL      PIC S9(9)V99 VALUE ZERO.
+015000     05  PCH-REPORT-LINE-COUNT  PIC 9(08) COMP VALUE ZERO.
+015100     05  PCH-TRIM-TARGET        PIC 9(08) COMP VALUE ZERO.
+015200* END-OF-DECK AND SIZE-ERROR SWITCHES.
+015300 01  PCH-SWITCHES.
+015400     05  PCH-EOF-SW             PIC X(01) VALUE "N".
+015500         88  PCH-EOF-YES                     VALUE "Y".
+015600     05  PCH-SIZE-ERROR-SW      PIC X(01) VALUE "N".
+015700         88  PCH-SIZE-ERROR-YES              VALUE "Y".
+015800     05  PCH-INVALID-SW         PIC X(01) VALUE "N".
+015900         88  PCH-INVALID-YES                 VALUE "Y".
+016000     05  PCH-CKP-EOF-SW         PIC X(01) VALUE "N".
+016100         88  PCH-CKP-EOF-YES                 VALUE "Y".
+016200     05  PCH-RESTART-SW         PIC X(01) VALUE "N".
+016300         88  PCH-RESTART-YES                 VALUE "Y".
+016400     05  PCH-TRIM-EOF-SW        PIC X(01) VALUE "N".
+016500         88  PCH-TRIM-EOF-YES                VALUE "Y".
+016600* RUN DATE, USED ON THE REPORT PAGE HEADER.
+016700 01  RPT-RUN-DATE               PIC 9(08).
+016800* REPORT PAGE HEADER - PROGRAM NAME AND RUN DATE.
+016900 01  RPT-HEADING-LINE.
+017000     05  RPT-H-CONTROL           PIC X(01) VALUE "1".
+017100     05  FILLER                  PIC X(09) VALUE "PROGRAM: ".
+017200     05  RPT-H-PROGRAM           PIC X(08) VALUE "ADDBATCH".
+017300     05  FILLER                  PIC X(10) VALUE SPACES.
+017400     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+017500     05  RPT-H-DATE               PIC 9(08).
+017600     05  FILLER                  PIC X(87) VALUE SPACES.
+017700* REPORT DETAIL LINE - ONE PER TRANSACTION PROCESSED.
+017800 01  RPT-DETAIL-LINE.
+017900     05  RPT-D-CONTROL           PIC X(01) VALUE SPACE.
+018000     05  FILLER                  PIC X(04) VALUE SPACES.
+018100     05  RPT-D-RECORD-NO         PIC ZZZZZ9.
+018200     05  FILLER                  PIC X(03) VALUE SPACES.
+018300     05  RPT-D-AMOUNT-COUNT      PIC Z9.
+018400     05  FILLER                  PIC X(03) VALUE SPACES.
+018500     05  RPT-D-TOTAL             PIC -(7)9.99.
+018600     05  FILLER                  PIC X(03) VALUE SPACES.
+018700     05  RPT-D-STATUS            PIC X(22) VALUE SPACES.
+018800     05  FILLER                  PIC X(78) VALUE SPACES.
+018900* REPORT TRAILER LINE - BATCH CONTROL TOTAL AND RECORD COUNT.
+019000 01  RPT-TRAILER-LINE.
+019100     05  RPT-T-CONTROL           PIC X(01) VALUE SPACE.
+019200     05  FILLER            PIC X(20) VALUE "BATCH CONTROL TOTAL".
+019300     05  FILLER                  PIC X(04) VALUE SPACES.
+019400     05  RPT-T-CONTROL-TOTAL     PIC -(9)9.99.
+019500     05  FILLER                  PIC X(10) VALUE SPACES.
+019600     05  FILLER            PIC X(17) VALUE "RECORDS PROCESSED".
+019700     05  FILLER                  PIC X(01) VALUE SPACE.
+019800     05  RPT-T-RECORD-COUNT      PIC ZZZZZ9.
+019900     05  FILLER                  PIC X(61) VALUE SPACES.
+020000 PROCEDURE DIVISION.
+020100*================================================================
+020200* BEGIN - MAINLINE.  OPENS THE CARD DECK AND REPORT FILE, LOOPS
+020300* ONE ADDITION PER CARD UNTIL THE DECK IS EXHAUSTED.
+020400*================================================================
+020500 BEGIN.
+020600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020700     PERFORM 2000-PROCESS-CARD THRU 2000-EXIT
+020800         UNTIL PCH-EOF-YES.
+020900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+021000     STOP RUN.
+021100*----------------------------------------------------------------
+021200* 1000-INITIALIZE - OPEN THE DECK, RUN THE RESTART CHECK, TRIM
+021300* REPORT-FILE BACK TO ITS LAST-CHECKPOINTED LENGTH AND EXTEND IT
+021400* WHEN THIS IS A RESTART (OPEN IT FRESH OTHERWISE), OPEN THE
+021500* CHECKPOINT FILE, PRINT THE PAGE HEADER, AND PRIME THE READ.
+021600*----------------------------------------------------------------
+021700 1000-INITIALIZE.
+021800     OPEN INPUT CARD-FILE.
+021900     PERFORM 1050-RESTART THRU 1050-EXIT.
+022000     IF PCH-RESTART-YES
+022100         PERFORM 1070-TRIM-REPORT THRU 1070-EXIT
+022200         OPEN EXTEND REPORT-FILE
+022300     ELSE
+022400         OPEN OUTPUT REPORT-FILE
+022500     END-IF.
+022600     ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD.
+022700     MOVE RPT-RUN-DATE TO RPT-H-DATE.
+022800     WRITE REPORT-LINE FROM RPT-HEADING-LINE.
+022900     ADD 1 TO PCH-REPORT-LINE-COUNT.
+023000     OPEN EXTEND CHECKPOINT-FILE.
+023100     IF PCH-CKP-FILE-STATUS = "35"
+023200         OPEN OUTPUT CHECKPOINT-FILE
+023300     END-IF.
+023400     PERFORM 2100-READ-CARD THRU 2100-EXIT
+023500         PCH-RECORD-COUNT TIMES.
+023600     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+023700 1000-EXIT.
+023800     EXIT.
+023900*----------------------------------------------------------------
+024000* 1050-RESTART - IF A CHECKPOINT FROM AN EARLIER, ABORTED RUN OF
+024100* THIS DECK EXISTS, RESTORE THE RECORD COUNT, CONTROL TOTAL AND
+024200* REPORT-FILE LINE COUNT FROM IT SO 1000-INITIALIZE CAN FAST-
+024300* FORWARD PAST THE CARDS ALREADY PROCESSED AND TRIM REPORT-FILE
+024400* BACK IN STEP, AND SET PCH-RESTART-SW SO 1000-INITIALIZE KNOWS
+024500* TO EXTEND RATHER THAN RECREATE REPORT-FILE.  9000-
+024600* TERMINATE EMPTIES CKPTFIL ON EVERY CLEAN COMPLETION, SO AN
+024700* EXISTING BUT EMPTY CHECKPOINT FILE (STATUS "00", IMMEDIATE
+024800* AT END) MEANS THE PRIOR RUN FINISHED CLEANLY, NOT THAT THIS
+024900* ONE IS A RESTART; ONLY ACTUALLY READING A CHECKPOINT RECORD
+025000* IN 1060-READ-CHECKPOINT SETS PCH-RESTART-YES.  NO CHECKPOINT
+025100* FILE AT ALL ALSO MEANS A FRESH RUN.
+025200*----------------------------------------------------------------
+025300 1050-RESTART.
+025400     MOVE ZERO TO PCH-RECORD-COUNT.
+025500     MOVE ZERO TO PCH-CONTROL-TOTAL.
+025600     MOVE ZERO TO PCH-REPORT-LINE-COUNT.
+025700     MOVE "N" TO PCH-CKP-EOF-SW.
+025800     MOVE "N" TO PCH-RESTART-SW.
+025900     OPEN INPUT CHECKPOINT-FILE.
+026000     IF PCH-CKP-FILE-STATUS = "00"
+026100         PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT
+026200             UNTIL PCH-CKP-EOF-YES
+026300         CLOSE CHECKPOINT-FILE
+026400     END-IF.
+026500 1050-EXIT.
+026600     EXIT.
+026700*----------------------------------------------------------------
+026800* 1060-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD.  THE FILE
+026900* IS READ TO THE END SO THE LAST RECORD READ - THE MOST RECENT
+027000* CHECKPOINT - IS THE ONE LEFT IN PCH-RECORD-COUNT,
+027100* PCH-CONTROL-TOTAL AND PCH-REPORT-LINE-COUNT.  READING AT
+027200* LEAST ONE RECORD IS WHAT MARKS THIS RUN AS A RESTART.
+027300*----------------------------------------------------------------
+027400 1060-READ-CHECKPOINT.
+027500     READ CHECKPOINT-FILE
+027600         AT END
+027700             SET PCH-CKP-EOF-YES TO TRUE
+027800         NOT AT END
+027900             SET PCH-RESTART-YES TO TRUE
+028000             MOVE CKP-RECORD-COUNT TO PCH-RECORD-COUNT
+028100             MOVE CKP-CONTROL-TOTAL TO PCH-CONTROL-TOTAL
+028200             MOVE CKP-REPORT-LINE-COUNT TO PCH-REPORT-LINE-COUNT
+028300     END-READ.
+028400 1060-EXIT.
+028500     EXIT.
+028600*----------------------------------------------------------------
+028700* 1070-TRIM-REPORT - ON A RESTART, REPORT-FILE MAY STILL HOLD
+028800* DETAIL LINES FOR CARDS PAST THE LAST CHECKPOINT THAT THE
+028900* ABORTED RUN WROTE BUT NEVER GOT TO CHECKPOINT.  COPY ONLY THE
+029000* FIRST PCH-REPORT-LINE-COUNT LINES OF REPORT-FILE OUT TO A
+029100* SCRATCH FILE, THEN COPY THE SCRATCH FILE BACK OVER REPORT-FILE,
+029200* SO IT ENDS EXACTLY WHERE THE CHECKPOINT LEFT IT AND
+029300* 1000-INITIALIZE'S OPEN EXTEND RESUMES CLEANLY FROM THERE.
+029400*----------------------------------------------------------------
+029500 1070-TRIM-REPORT.
+029600     MOVE PCH-REPORT-LINE-COUNT TO PCH-TRIM-TARGET.
+029700     MOVE ZERO TO PCH-REPORT-LINE-COUNT.
+029800     MOVE "N" TO PCH-TRIM-EOF-SW.
+029900     OPEN INPUT REPORT-FILE.
+030000     OPEN OUTPUT REPORT-SCRATCH-FILE.
+030100     PERFORM 1075-COPY-TO-SCRATCH THRU 1075-EXIT
+030200         UNTIL PCH-TRIM-EOF-YES
+030300         OR PCH-REPORT-LINE-COUNT >= PCH-TRIM-TARGET.
+030400     CLOSE REPORT-FILE.
+030500     CLOSE REPORT-SCRATCH-FILE.
+030600     MOVE "N" TO PCH-TRIM-EOF-SW.
+030700     OPEN INPUT REPORT-SCRATCH-FILE.
+030800     OPEN OUTPUT REPORT-FILE.
+030900     PERFORM 1080-COPY-FROM-SCRATCH THRU 1080-EXIT
+031000         UNTIL PCH-TRIM-EOF-YES.
+031100     CLOSE REPORT-SCRATCH-FILE.
+031200     CLOSE REPORT-FILE.
+031300 1070-EXIT.
+031400     EXIT.
+031500*----------------------------------------------------------------
+031600* 1075-COPY-TO-SCRATCH - COPY ONE LINE OF THE OLD REPORT-FILE TO
+031700* THE SCRATCH FILE, COUNTING AS IT GOES.
+031800*----------------------------------------------------------------
+031900 1075-COPY-TO-SCRATCH.
+032000     READ REPORT-FILE
+032100         AT END
+032200             SET PCH-TRIM-EOF-YES TO TRUE
+032300         NOT AT END
+032400             WRITE REPORT-SCRATCH-LINE FROM REPORT-LINE
+032500             ADD 1 TO PCH-REPORT-LINE-COUNT
+032600     END-READ.
+032700 1075-EXIT.
+032800     EXIT.
+032900*----------------------------------------------------------------
+033000* 1080-COPY-FROM-SCRATCH - COPY ONE TRIMMED LINE BACK ONTO A
+033100* FRESH REPORT-FILE.
+033200*----------------------------------------------------------------
+033300 1080-COPY-FROM-SCRATCH.
+033400     READ REPORT-SCRATCH-FILE
+033500         AT END
+033600             SET PCH-TRIM-EOF-YES TO TRUE
+033700         NOT AT END
+033800             WRITE REPORT-LINE FROM REPORT-SCRATCH-LINE
+033900     END-READ.
+034000 1080-EXIT.
+034100     EXIT.
+034200*----------------------------------------------------------------
+034300* 2000-PROCESS-CARD - VALIDATE ONE CARD, SUM ITS LIST OF AMOUNTS
+034400* INTO LDG-TOTAL, ROLL LDG-TOTAL INTO THE BATCH CONTROL TOTAL,
+034500* PRINT A DETAIL LINE, AND READ THE NEXT CARD.  A RECORD WHOSE
+034600* SUM OVERFLOWS LDG-TOTAL IS FLAGGED ON THE REPORT AND LEFT OUT
+034700* OF THE CONTROL TOTAL RATHER THAN LEFT TO TRUNCATE SILENTLY.  A
+034800* RECORD THAT FAILS THE NUMERIC CLASS TEST IS REJECTED WITHOUT
+034900* BEING ADDED AT ALL.
+035000*----------------------------------------------------------------
+035100 2000-PROCESS-CARD.
+035200     ADD 1 TO PCH-RECORD-COUNT.
+035300     PERFORM 2050-VALIDATE-CARD THRU 2050-EXIT.
+035400     MOVE PCH-RECORD-COUNT TO RPT-D-RECORD-NO.
+035500     IF PCH-INVALID-YES
+035600         MOVE ZERO TO RPT-D-AMOUNT-COUNT
+035700         MOVE ZERO TO RPT-D-TOTAL
+035800         MOVE "REJECTED - NON-NUMERIC" TO RPT-D-STATUS
+035900     ELSE
+036000         MOVE CARD-AMOUNT-COUNT TO LDG-AMOUNT-COUNT
+036100         PERFORM 2059-COPY-ONE-AMOUNT THRU 2059-EXIT
+036200             VARYING PCH-AMOUNT-INDEX FROM 1 BY 1
+036300             UNTIL PCH-AMOUNT-INDEX > LDG-AMOUNT-COUNT
+036400         CALL "ADDTOTL" USING LEDGER-RECORD, PCH-SIZE-ERROR-SW
+036500         MOVE LDG-AMOUNT-COUNT TO RPT-D-AMOUNT-COUNT
+036600         IF PCH-SIZE-ERROR-YES
+036700             MOVE ZERO TO RPT-D-TOTAL
+036800             MOVE "FLAGGED - OVERFLOW" TO RPT-D-STATUS
+036900         ELSE
+037000             MOVE LDG-TOTAL TO RPT-D-TOTAL
+037100             MOVE "OK" TO RPT-D-STATUS
+037200             ADD LDG-TOTAL TO PCH-CONTROL-TOTAL
+037300                 ON SIZE ERROR
+037400                     MOVE "OK - CTL TOTAL OVFLW" TO RPT-D-STATUS
+037500             END-ADD
+037600         END-IF
+037700     END-IF.
+037800     WRITE REPORT-LINE FROM RPT-DETAIL-LINE.
+037900     ADD 1 TO PCH-REPORT-LINE-COUNT.
+038000     DIVIDE PCH-RECORD-COUNT BY PCH-CHECKPOINT-INTERVAL
+038100         GIVING PCH-CKP-QUOTIENT
+038200         REMAINDER PCH-CKP-REMAINDER.
+038300     IF PCH-CKP-REMAINDER = ZERO
+038400         PERFORM 2090-WRITE-CHECKPOINT THRU 2090-EXIT
+038500     END-IF.
+038600     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+038700 2000-EXIT.
+038800     EXIT.
+038900*----------------------------------------------------------------
+039000* 2090-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOT SO A
+039100* RESTART CAN PICK UP HERE INSTEAD OF AT CARD ONE.
+039200*----------------------------------------------------------------
+039300 2090-WRITE-CHECKPOINT.
+039400     MOVE PCH-RECORD-COUNT TO CKP-RECORD-COUNT.
+039500     MOVE PCH-CONTROL-TOTAL TO CKP-CONTROL-TOTAL.
+039600     MOVE PCH-REPORT-LINE-COUNT TO CKP-REPORT-LINE-COUNT.
+039700     WRITE CHECKPOINT-RECORD.
+039800 2090-EXIT.
+039900     EXIT.
+040000*----------------------------------------------------------------
+040100* 2050-VALIDATE-CARD - CLASS TEST CARD-AMOUNT-COUNT AND EACH
+040200* PUNCHED AMOUNT IT SAYS IS IN USE.  A MIS-PUNCHED CARD
+040300* (EMBEDDED BLANKS, OVER-PUNCHES, A COUNT OUT OF RANGE, ETC.)
+040400* FAILS AND IS REJECTED BY THE CALLER RATHER THAN ADDED.
+040500*----------------------------------------------------------------
+040600 2050-VALIDATE-CARD.
+040700     MOVE "N" TO PCH-INVALID-SW.
+040800     IF CARD-AMOUNT-COUNT NOT NUMERIC
+040900         SET PCH-INVALID-YES TO TRUE
+041000     ELSE
+041100         IF CARD-AMOUNT-COUNT < 1 OR CARD-AMOUNT-COUNT > 10
+041200             SET PCH-INVALID-YES TO TRUE
+041300         ELSE
+041400             PERFORM 2055-VALIDATE-ONE-AMOUNT THRU 2055-EXIT
+041500                 VARYING PCH-AMOUNT-INDEX FROM 1 BY 1
+041600                 UNTIL PCH-AMOUNT-INDEX > CARD-AMOUNT-COUNT
+041700                 OR PCH-INVALID-YES
+041800         END-IF
+041900     END-IF.
+042000 2050-EXIT.
+042100     EXIT.
+042200*----------------------------------------------------------------
+042300* 2055-VALIDATE-ONE-AMOUNT - CLASS TEST ONE TABLE ENTRY.
+042400*----------------------------------------------------------------
+042500 2055-VALIDATE-ONE-AMOUNT.
+042600     IF CARD-AMOUNT (PCH-AMOUNT-INDEX) NOT NUMERIC
+042700         SET PCH-INVALID-YES TO TRUE.
+042800 2055-EXIT.
+042900     EXIT.
+043000*----------------------------------------------------------------
+043100* 2059-COPY-ONE-AMOUNT - MOVE ONE TABLE ENTRY FROM THE CARD INTO
+043200* THE LEDGER RECORD PASSED TO ADDTOTL.
+043300*----------------------------------------------------------------
+043400 2059-COPY-ONE-AMOUNT.
+043500     MOVE CARD-AMOUNT (PCH-AMOUNT-INDEX)
+043600         TO LDG-AMOUNT (PCH-AMOUNT-INDEX).
+043700 2059-EXIT.
+043800     EXIT.
+043900*----------------------------------------------------------------
+044000* 2100-READ-CARD - READ THE NEXT CARD, SETTING THE EOF SWITCH
+044100* WHEN THE DECK IS EXHAUSTED.
+044200*----------------------------------------------------------------
+044300 2100-READ-CARD.
+044400     READ CARD-FILE
+044500         AT END SET PCH-EOF-YES TO TRUE.
+044600 2100-EXIT.
+044700     EXIT.
+044800*----------------------------------------------------------------
+044900* 9000-TERMINATE - PRINT THE BATCH TRAILER, CLOSE THE FILES, AND
+045000* GIVE THE OPERATOR A SHORT CONSOLE MESSAGE.
+045100*----------------------------------------------------------------
+045200 9000-TERMINATE.
+045300     MOVE PCH-CONTROL-TOTAL TO RPT-T-CONTROL-TOTAL.
+045400     MOVE PCH-RECORD-COUNT TO RPT-T-RECORD-COUNT.
+045500     WRITE REPORT-LINE FROM RPT-TRAILER-LINE.
+045600     CLOSE CARD-FILE, REPORT-FILE.
+045700     PERFORM 9050-CLEAR-CHECKPOINT THRU 9050-EXIT.
+045800     DISPLAY "RUN COMPLETE - SEE REPORT-FILE FOR DETAIL.".
+045900 9000-EXIT.
+046000     EXIT.
+046100*----------------------------------------------------------------
+046200* 9050-CLEAR-CHECKPOINT - THIS RUN FINISHED THE WHOLE DECK, SO
+046300* THE CHECKPOINT ON DISK NO LONGER APPLIES.  CLOSE IT AND
+046400* REOPEN OUTPUT TO EMPTY IT, SO 1050-RESTART FINDS NOTHING TO
+046500* READ ON THE NEXT RUN AND TREATS IT AS A FRESH BATCH.
+046600*----------------------------------------------------------------
+046700 9050-CLEAR-CHECKPOINT.
+046800     CLOSE CHECKPOINT-FILE.
+046900     OPEN OUTPUT CHECKPOINT-FILE.
+047000     CLOSE CHECKPOINT-FILE.
+047100 9050-EXIT.
+047200     EXIT.
