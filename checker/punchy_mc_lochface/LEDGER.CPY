@@ -0,0 +1,28 @@
+000100*----------------------------------------------------------------
+000200* LEDGER.CPY
+000300*
+000400* SHARED RECORD LAYOUT FOR A LEDGER ADDITION.  ANY PROGRAM THAT
+000500* NEEDS TO PRODUCE OR CONSUME THE RESULT OF A LEDGER ADDITION
+000600* (REPORTING, RECONCILIATION, ETC.) SHOULD COPY THIS BOOK RATHER
+000700* THAN DEFINE ITS OWN FIELD NAMES.
+000800*
+000900* AMOUNTS ARE SIGNED, TWO-DECIMAL CURRENCY (DEBITS/CREDITS).
+001000* LDG-AMOUNT-COUNT TELLS HOW MANY OF THE 10 LDG-AMOUNT-TABLE
+001100* ENTRIES ARE ACTUALLY IN USE FOR THIS ADDITION.
+001200*
+001300*  DATE        INIT  DESCRIPTION
+001400*  ----------  ----  ---------------------------------------------
+001500*  08/08/2026  JH    ORIGINAL VERSION.
+001600*  08/08/2026  JH    CHANGED THE AMOUNTS FROM UNSIGNED PIC 9(08)
+001700*                    TO SIGNED PIC S9(7)V99 SO REAL LEDGER DEBITS
+001800*                    AND CREDITS CAN BE CARRIED IN CENTS.
+001900*  08/08/2026  JH    REPLACED THE FIXED LDG-AMOUNT-1/LDG-AMOUNT-2
+002000*                    PAIR WITH LDG-AMOUNT-COUNT AND AN OCCURS
+002100*                    TABLE SO A SINGLE RECORD CAN CARRY A WHOLE
+002200*                    DEPARTMENT'S DAILY LIST OF AMOUNTS.
+002300*----------------------------------------------------------------
+002400 01  LEDGER-RECORD.
+002500     05  LDG-AMOUNT-COUNT       PIC 9(02).
+002600     05  LDG-AMOUNT-TABLE OCCURS 10 TIMES.
+002700         10  LDG-AMOUNT           PIC S9(7)V99.
+002800     05  LDG-TOTAL              PIC S9(7)V99.
